@@ -0,0 +1,195 @@
+      ******************************************************************
+      *  DSCEXRPT
+      *
+      *  Daily Discount Exception Report.  Reporting-only program that
+      *  reads the EXCEPTION-DATA output of DSCBATCH and produces a
+      *  formatted report grouped by rejection reason (discount
+      *  exceeds price, non-numeric input, overflow), with a subtotal
+      *  per group and a grand total page for the pricing team's
+      *  daily distribution.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSCEXRPT.
+       AUTHOR. PRICING-SYSTEMS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-DATA ASSIGN TO "EXCDATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-DATA-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "DSCSORT".
+
+           SELECT DISCOUNT-EXCEPTION-REPORT ASSIGN TO "DERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISC-EXC-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-DATA
+           RECORDING MODE IS F.
+       COPY EXCREC.
+
+      *  SORT-RECORD must stay byte-for-byte identical to
+      *  EXCEPTION-DATA-RECORD (EXCREC.cpy) - SORT ... USING does a
+      *  positional copy into the SD record, not a name-based move, so
+      *  the field order/sizes here have to match the FD exactly.
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05  SRT-RUN-DATE            PIC 9(8).
+           05  SRT-BATCH-ID            PIC X(08).
+           05  SRT-ORDER-ID            PIC X(10).
+           05  SRT-REASON-CODE         PIC X(22).
+           05  SRT-PRICE               PIC 9(7)V99.
+           05  SRT-DISCOUNT            PIC 9(7)V99.
+           05  SRT-AMOUNT              PIC 9(7)V99.
+           05  FILLER                  PIC X(10).
+
+       FD  DISCOUNT-EXCEPTION-REPORT
+           RECORDING MODE IS F.
+       01  REPORT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EXCEPTION-DATA-STATUS PIC XX.
+           05  WS-DISC-EXC-RPT-STATUS  PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-SORT-EOF-SWITCH      PIC X VALUE "N".
+               88  END-OF-SORTED-DATA  VALUE "Y".
+           05  WS-FIRST-RECORD-SWITCH  PIC X VALUE "Y".
+               88  WS-FIRST-RECORD     VALUE "Y".
+
+       01  WS-PREV-REASON-CODE         PIC X(22) VALUE SPACES.
+
+       01  WS-GROUP-TOTALS.
+           05  WS-GROUP-COUNT          PIC 9(7) VALUE ZEROES.
+           05  WS-GROUP-AMOUNT         PIC 9(9)V99 VALUE ZEROES.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GRAND-COUNT          PIC 9(7) VALUE ZEROES.
+           05  WS-GRAND-AMOUNT         PIC 9(9)V99 VALUE ZEROES.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(35) VALUE SPACES.
+           05  FILLER                  PIC X(35)
+               VALUE "DAILY DISCOUNT EXCEPTION REPORT".
+
+       01  WS-GROUP-HEADING.
+           05  FILLER                  PIC X(10) VALUE "REASON:".
+           05  WS-GH-REASON            PIC X(22).
+
+       01  WS-DETAIL-HEADING.
+           05  FILLER                  PIC X(10) VALUE "ORDER ID".
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "PRICE".
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "DISCOUNT".
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "AMOUNT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ORDER-ID          PIC X(10).
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  WS-DL-PRICE             PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-DL-DISCOUNT          PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-DL-AMOUNT            PIC ZZZ,ZZ9.99.
+
+       01  WS-GROUP-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(12)
+               VALUE "  SUBTOTAL: ".
+           05  WS-GST-COUNT            PIC ZZZ,ZZ9 .
+           05  FILLER                  PIC X(12)
+               VALUE " ORDERS,  $ ".
+           05  WS-GST-AMOUNT           PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(12)
+               VALUE "GRAND TOTAL:".
+           05  WS-GT-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(12)
+               VALUE " ORDERS,  $ ".
+           05  WS-GT-AMOUNT            PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-REASON-CODE SRT-ORDER-ID
+               USING EXCEPTION-DATA
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+           STOP RUN.
+
+       2000-PRODUCE-REPORT.
+           OPEN OUTPUT DISCOUNT-EXCEPTION-REPORT
+           PERFORM 2010-WRITE-REPORT-HEADING
+           RETURN SORT-WORK
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SWITCH
+           END-RETURN
+           PERFORM UNTIL END-OF-SORTED-DATA
+               IF WS-FIRST-RECORD
+                  OR SRT-REASON-CODE NOT = WS-PREV-REASON-CODE
+                   PERFORM 2020-BREAK-ON-REASON
+               END-IF
+               PERFORM 2200-WRITE-DETAIL-LINE
+               ADD 1 TO WS-GROUP-COUNT
+               ADD 1 TO WS-GRAND-COUNT
+      *  EXC-AMOUNT/SRT-AMOUNT is always zero on every reject reason -
+      *  a rejected order never has a valid post-discount amount - so
+      *  the group/grand dollar totals are accumulated off SRT-PRICE
+      *  (the rejected order's price) instead, matching RECON-REPORT's
+      *  WS-TOT-REJECTED definition in DSCBATCH.
+               ADD SRT-PRICE TO WS-GROUP-AMOUNT
+               ADD SRT-PRICE TO WS-GRAND-AMOUNT
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF-SWITCH
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2100-WRITE-GROUP-SUBTOTAL
+           END-IF
+           PERFORM 2900-WRITE-GRAND-TOTAL-PAGE
+           CLOSE DISCOUNT-EXCEPTION-REPORT.
+
+       2010-WRITE-REPORT-HEADING.
+           WRITE REPORT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       2020-BREAK-ON-REASON.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2100-WRITE-GROUP-SUBTOTAL
+           END-IF
+           MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           MOVE SRT-REASON-CODE TO WS-PREV-REASON-CODE
+           MOVE ZEROES TO WS-GROUP-COUNT
+           MOVE ZEROES TO WS-GROUP-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SRT-REASON-CODE TO WS-GH-REASON
+           WRITE REPORT-LINE FROM WS-GROUP-HEADING
+           WRITE REPORT-LINE FROM WS-DETAIL-HEADING.
+
+       2100-WRITE-GROUP-SUBTOTAL.
+           MOVE WS-GROUP-COUNT  TO WS-GST-COUNT
+           MOVE WS-GROUP-AMOUNT TO WS-GST-AMOUNT
+           WRITE REPORT-LINE FROM WS-GROUP-SUBTOTAL-LINE.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE SRT-ORDER-ID  TO WS-DL-ORDER-ID
+           MOVE SRT-PRICE     TO WS-DL-PRICE
+           MOVE SRT-DISCOUNT  TO WS-DL-DISCOUNT
+           MOVE SRT-AMOUNT    TO WS-DL-AMOUNT
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       2900-WRITE-GRAND-TOTAL-PAGE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-COUNT  TO WS-GT-COUNT
+           MOVE WS-GRAND-AMOUNT TO WS-GT-AMOUNT
+           WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
