@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  AUDREC.cpy
+      *  Audit trail record - one row per WS-ERROR-FLAG trip, written
+      *  by DSCBATCH so internal audit can reconstruct pricing
+      *  exceptions for any prior period without replaying the batch.
+      ******************************************************************
+      *  AUD-PRICE/DISCOUNT/AMOUNT are PIC 9(7)V99 (not 9(5)V99) so
+      *  this one file can hold both regular-order and bulk-order
+      *  amounts without truncating the wider bulk values.
+       01  AUDIT-TRAIL-RECORD.
+           05  AUD-RUN-DATE            PIC 9(8).
+           05  AUD-BATCH-ID            PIC X(08).
+           05  AUD-ORDER-ID            PIC X(10).
+           05  AUD-PRICE               PIC 9(7)V99.
+           05  AUD-DISCOUNT            PIC 9(7)V99.
+           05  AUD-AMOUNT              PIC 9(7)V99.
+           05  FILLER                  PIC X(10).
