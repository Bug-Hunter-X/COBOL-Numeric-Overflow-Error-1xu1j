@@ -0,0 +1,22 @@
+      ******************************************************************
+      *  ORDREC.cpy
+      *  Input order record for the discount-check batch (DSCBATCH).
+      ******************************************************************
+      *  A stacked order can carry up to 5 discount lines (promo,
+      *  loyalty, clearance, ...) applied in sequence against a
+      *  running balance.  Each line is independently typed flat or
+      *  percent, so ORD-DISCOUNT-COUNT = 1 with a single line is the
+      *  same shape as the old single-discount order.
+       01  ORDER-RECORD.
+           05  ORD-ORDER-ID            PIC X(10).
+           05  ORD-PRICE               PIC 9(5)V99.
+           05  ORD-DISCOUNT-COUNT      PIC 9(01).
+           05  ORD-DISCOUNT-LINES      OCCURS 1 TO 5 TIMES
+                   DEPENDING ON ORD-DISCOUNT-COUNT
+                   INDEXED BY ORD-DISC-IDX.
+               10  ORD-DL-TYPE         PIC X(01).
+                   88  ORD-DL-FLAT     VALUE "F".
+                   88  ORD-DL-PCT      VALUE "P".
+               10  ORD-DL-AMOUNT       PIC 9(5)V99.
+               10  ORD-DL-PERCENT      PIC 9(3)V99.
+           05  FILLER                  PIC X(10).
