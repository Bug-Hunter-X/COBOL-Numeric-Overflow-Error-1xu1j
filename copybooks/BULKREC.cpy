@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  BULKREC.cpy
+      *  Wholesale/bulk order record.  Separate record path from
+      *  ORDREC so high-value orders get a wider amount field
+      *  (9(7)V99, max 9999999.99) with its own overflow protection
+      *  ahead of the SUBTRACT, instead of overflowing ORD-PRICE's
+      *  9(5)V99 field or being split by hand before reaching the
+      *  program.
+       01  BULK-ORDER-RECORD.
+           05  BLK-ORDER-ID            PIC X(10).
+           05  BLK-PRICE               PIC 9(7)V99.
+           05  BLK-DISCOUNT-TYPE       PIC X(01).
+               88  BLK-DISCOUNT-FLAT   VALUE "F".
+               88  BLK-DISCOUNT-PCT    VALUE "P".
+           05  BLK-DISCOUNT            PIC 9(7)V99.
+           05  BLK-DISCOUNT-PERCENT    PIC 9(3)V99.
+           05  FILLER                  PIC X(10).
