@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  CKPTREC.cpy
+      *  Checkpoint record for DSCBATCH restart support.  Written
+      *  every WS-CHECKPOINT-INTERVAL orders so a restart run can skip
+      *  ahead to the last order processed and resume the running
+      *  totals instead of reprocessing the whole batch window.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKP-LAST-ORDER-ID       PIC X(10).
+           05  CKP-LAST-BULK-ORDER-ID  PIC X(10).
+           05  CKP-TOT-PRICE           PIC S9(9)V99.
+           05  CKP-TOT-DISCOUNT        PIC S9(9)V99.
+           05  CKP-TOT-AMOUNT          PIC S9(9)V99.
+           05  CKP-TOT-REJECTED        PIC S9(9)V99.
+           05  CKP-RECORD-COUNT        PIC 9(9).
+           05  CKP-REJECT-COUNT        PIC 9(7).
+           05  CKP-REJECT-TOTAL        PIC 9(7)V99.
+           05  CKP-NONNUM-COUNT        PIC 9(7).
+           05  FILLER                  PIC X(10).
