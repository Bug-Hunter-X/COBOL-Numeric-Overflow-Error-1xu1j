@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  EXCREC.cpy
+      *  Structured exception-data record.  One row per rejected order
+      *  (discount-exceeds-price, non-numeric input, or bulk overflow),
+      *  tagged with a reason code.  Written by DSCBATCH and read by
+      *  the DSCEXRPT daily exception report program.
+      ******************************************************************
+       01  EXCEPTION-DATA-RECORD.
+           05  EXC-RUN-DATE            PIC 9(8).
+           05  EXC-BATCH-ID            PIC X(08).
+           05  EXC-ORDER-ID            PIC X(10).
+           05  EXC-REASON-CODE         PIC X(22).
+               88  EXC-REASON-DISC-EXCEEDS
+                                       VALUE "DISCOUNT-EXCEEDS-PRICE".
+               88  EXC-REASON-NONNUM-PRICE
+                                       VALUE "NON-NUMERIC-PRICE".
+               88  EXC-REASON-NONNUM-DISCOUNT
+                                       VALUE "NON-NUMERIC-DISCOUNT".
+               88  EXC-REASON-OVERFLOW VALUE "OVERFLOW".
+           05  EXC-PRICE               PIC 9(7)V99.
+           05  EXC-DISCOUNT            PIC 9(7)V99.
+           05  EXC-AMOUNT              PIC 9(7)V99.
+           05  FILLER                  PIC X(10).
