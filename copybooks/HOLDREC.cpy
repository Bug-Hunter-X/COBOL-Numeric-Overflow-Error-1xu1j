@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  HOLDREC.cpy
+      *  Pricing-hold handoff record.  Written by DSCBATCH the moment
+      *  a discount is found to exceed price, so the order-management
+      *  system can place the order on hold automatically instead of
+      *  waiting for someone to read the batch log.
+      ******************************************************************
+       01  HOLD-REQUEST-RECORD.
+           05  HLD-RUN-DATE            PIC 9(8).
+           05  HLD-BATCH-ID            PIC X(08).
+           05  HLD-ORDER-ID            PIC X(10).
+           05  HLD-HOLD-REASON         PIC X(20).
+           05  HLD-PRICE               PIC 9(7)V99.
+           05  HLD-DISCOUNT            PIC 9(7)V99.
+           05  FILLER                  PIC X(10).
