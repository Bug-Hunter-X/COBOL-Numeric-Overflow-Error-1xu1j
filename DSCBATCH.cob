@@ -0,0 +1,811 @@
+      ******************************************************************
+      *  DSCBATCH
+      *
+      *  Discount-vs-price batch check.  Reads the order extract,
+      *  applies the discount-cannot-exceed-price rule, writes the
+      *  priced orders forward and produces an exception report of
+      *  every order rejected by the rule.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSCBATCH.
+       AUTHOR. PRICING-SYSTEMS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-IN ASSIGN TO "ORDERIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDER-IN-STATUS.
+
+           SELECT ORDER-OUT ASSIGN TO "ORDEROUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDER-OUT-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDTRAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+
+           SELECT EXCEPTION-DATA ASSIGN TO "EXCDATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-DATA-STATUS.
+
+           SELECT BULK-ORDER-IN ASSIGN TO "BULKIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BULK-ORDER-IN-STATUS.
+
+           SELECT BULK-ORDER-OUT ASSIGN TO "BULKOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BULK-ORDER-OUT-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-IN ASSIGN TO "CKPTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-IN-STATUS.
+
+           SELECT CHECKPOINT-OUT ASSIGN TO "CKPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-OUT-STATUS.
+
+           SELECT ORDER-HOLD-OUT ASSIGN TO "ORDHOLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDER-HOLD-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-IN
+           RECORDING MODE IS F.
+       COPY ORDREC.
+
+       FD  ORDER-OUT
+           RECORDING MODE IS F.
+       01  PRICED-ORDER-RECORD.
+           05  PRO-ORDER-ID            PIC X(10).
+           05  PRO-PRICE               PIC 9(5)V99.
+           05  PRO-DISCOUNT            PIC 9(5)V99.
+           05  PRO-AMOUNT              PIC 9(5)V99.
+           05  PRO-ERROR-FLAG          PIC 9.
+
+       FD  EXCEPTION-REPORT
+           RECORDING MODE IS F.
+       01  EXCEPTION-LINE              PIC X(132).
+
+       FD  AUDIT-TRAIL
+           RECORDING MODE IS F.
+       COPY AUDREC.
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F.
+       01  RECON-LINE                  PIC X(80).
+
+       FD  EXCEPTION-DATA
+           RECORDING MODE IS F.
+       COPY EXCREC.
+
+       FD  BULK-ORDER-IN
+           RECORDING MODE IS F.
+       COPY BULKREC.
+
+       FD  BULK-ORDER-OUT
+           RECORDING MODE IS F.
+       01  PRICED-BULK-RECORD.
+           05  PBK-ORDER-ID            PIC X(10).
+           05  PBK-PRICE               PIC 9(7)V99.
+           05  PBK-DISCOUNT            PIC 9(7)V99.
+           05  PBK-AMOUNT              PIC 9(7)V99.
+           05  PBK-ERROR-FLAG          PIC 9.
+
+       FD  CHECKPOINT-IN
+           RECORDING MODE IS F.
+       01  CHECKPOINT-IN-RECORD.
+           05  CKI-LAST-ORDER-ID       PIC X(10).
+           05  CKI-LAST-BULK-ORDER-ID  PIC X(10).
+           05  CKI-TOT-PRICE           PIC S9(9)V99.
+           05  CKI-TOT-DISCOUNT        PIC S9(9)V99.
+           05  CKI-TOT-AMOUNT          PIC S9(9)V99.
+           05  CKI-TOT-REJECTED        PIC S9(9)V99.
+           05  CKI-RECORD-COUNT        PIC 9(9).
+           05  CKI-REJECT-COUNT        PIC 9(7).
+           05  CKI-REJECT-TOTAL        PIC 9(7)V99.
+           05  CKI-NONNUM-COUNT        PIC 9(7).
+           05  FILLER                  PIC X(10).
+
+       FD  CHECKPOINT-OUT
+           RECORDING MODE IS F.
+       COPY CKPTREC.
+
+       FD  ORDER-HOLD-OUT
+           RECORDING MODE IS F.
+       COPY HOLDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-ORDER-IN-STATUS      PIC XX.
+               88  ORDER-IN-OK         VALUE "00".
+               88  ORDER-IN-EOF        VALUE "10".
+           05  WS-ORDER-OUT-STATUS     PIC XX.
+           05  WS-EXCEPTION-RPT-STATUS PIC XX.
+           05  WS-AUDIT-TRAIL-STATUS   PIC XX.
+           05  WS-RECON-RPT-STATUS     PIC XX.
+           05  WS-EXCEPTION-DATA-STATUS PIC XX.
+           05  WS-BULK-ORDER-IN-STATUS PIC XX.
+               88  BULK-ORDER-IN-OK    VALUE "00".
+               88  BULK-ORDER-IN-EOF   VALUE "10".
+           05  WS-BULK-ORDER-OUT-STATUS PIC XX.
+           05  WS-CHECKPOINT-IN-STATUS PIC XX.
+               88  CHECKPOINT-IN-FOUND VALUE "00".
+           05  WS-CHECKPOINT-OUT-STATUS PIC XX.
+           05  WS-ORDER-HOLD-OUT-STATUS PIC XX.
+
+      *--------------------------------------------------------------*
+      *  Checkpoint/restart controls
+      *--------------------------------------------------------------*
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+           05  WS-RECORDS-SINCE-CKPT   PIC 9(4) VALUE ZEROES.
+           05  WS-RECORD-COUNT         PIC 9(9) VALUE ZEROES.
+           05  WS-RESTART-ORDER-ID     PIC X(10) VALUE SPACES.
+           05  WS-RESTART-BULK-ORDER-ID PIC X(10) VALUE SPACES.
+           05  WS-SKIP-SWITCH          PIC X VALUE "N".
+               88  WS-SKIPPING-ORDERS  VALUE "Y".
+           05  WS-BULK-SKIP-SWITCH     PIC X VALUE "N".
+               88  WS-SKIPPING-BULK    VALUE "Y".
+           05  WS-LAST-ORDER-ID-SEEN   PIC X(10) VALUE SPACES.
+           05  WS-LAST-BULK-ORDER-ID-SEEN PIC X(10) VALUE SPACES.
+           05  WS-RESTART-RUN-SWITCH   PIC X VALUE "N".
+               88  WS-RESTART-RUN      VALUE "Y".
+           05  WS-CHECKPOINT-EOF-SWITCH PIC X VALUE "N".
+               88  WS-CHECKPOINT-EOF   VALUE "Y".
+
+       01  WS-BULK-SWITCHES.
+           05  WS-BULK-EOF-SWITCH      PIC X VALUE "N".
+               88  END-OF-BULK-ORDERS  VALUE "Y".
+
+      *--------------------------------------------------------------*
+      *  Bulk/wholesale order processing (PIC 9(7)V99 amount path)
+      *--------------------------------------------------------------*
+       01  WS-BULK-FIELDS.
+           05  WS-BULK-PRICE           PIC 9(7)V99 VALUE ZEROES.
+           05  WS-BULK-DISCOUNT        PIC 9(7)V99 VALUE ZEROES.
+           05  WS-BULK-AMOUNT          PIC 9(7)V99 VALUE ZEROES.
+           05  WS-BULK-ERROR-FLAG      PIC 9 VALUE 0.
+
+      *--------------------------------------------------------------*
+      *  Run-end reconciliation controls
+      *--------------------------------------------------------------*
+       01  WS-RECON-TOTALS.
+           05  WS-TOT-PRICE            PIC S9(9)V99 VALUE ZEROES.
+           05  WS-TOT-DISCOUNT         PIC S9(9)V99 VALUE ZEROES.
+           05  WS-TOT-AMOUNT           PIC S9(9)V99 VALUE ZEROES.
+           05  WS-TOT-REJECTED         PIC S9(9)V99 VALUE ZEROES.
+           05  WS-RECON-CHECK          PIC S9(9)V99 VALUE ZEROES.
+           05  WS-RECON-STATUS         PIC X(04) VALUE SPACES.
+
+       01  WS-RECON-DETAIL-LINE.
+           05  FILLER                  PIC X(24) VALUE SPACES.
+           05  WS-RL-LABEL             PIC X(24).
+           05  WS-RL-AMOUNT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-RECON-COUNT-LINE.
+           05  FILLER                  PIC X(24) VALUE SPACES.
+           05  WS-RCL-LABEL            PIC X(24).
+           05  WS-RCL-COUNT            PIC ZZZ,ZZ9.
+
+       01  WS-RUN-IDENTIFICATION.
+           05  WS-RUN-DATE             PIC 9(8).
+           05  WS-BATCH-ID             PIC X(08) VALUE "DSCBATCH".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X VALUE "N".
+               88  END-OF-ORDERS       VALUE "Y".
+
+       01  WS-AMOUNT                   PIC 9(5)V99 VALUE ZEROES.
+       01  WS-PRICE                    PIC 9(5)V99 VALUE ZEROES.
+       01  WS-DISCOUNT                 PIC 9(5)V99 VALUE ZEROES.
+       01  WS-SHORTFALL                PIC 9(5)V99 VALUE ZEROES.
+       01  WS-ERROR-FLAG               PIC 9 VALUE 0.
+
+      *--------------------------------------------------------------*
+      *  Stacked-discount processing
+      *--------------------------------------------------------------*
+       01  WS-RUNNING-BALANCE          PIC 9(5)V99 VALUE ZEROES.
+       01  WS-LINE-DISCOUNT            PIC 9(5)V99 VALUE ZEROES.
+       01  WS-FAIL-DISC-INDEX          PIC 9(01) VALUE ZEROES.
+       01  WS-PCT-OVERFLOW-SWITCH      PIC X VALUE "N".
+           88  WS-PCT-OVERFLOWED       VALUE "Y".
+
+      *--------------------------------------------------------------*
+      *  Non-numeric input validation (upstream feed garbage)
+      *--------------------------------------------------------------*
+       01  WS-VALIDATION-SWITCHES.
+           05  WS-VALID-INPUT-SWITCH   PIC X VALUE "Y".
+               88  WS-VALID-INPUT      VALUE "Y".
+               88  WS-INVALID-PRICE    VALUE "P".
+               88  WS-INVALID-DISCOUNT VALUE "D".
+           05  WS-NONNUM-COUNT         PIC 9(7) VALUE ZEROES.
+
+      *--------------------------------------------------------------*
+      *  Exception report layout control
+      *--------------------------------------------------------------*
+       01  WS-REPORT-COUNTERS.
+           05  WS-LINE-COUNT           PIC 9(2) VALUE 99.
+           05  WS-PAGE-COUNT           PIC 9(4) VALUE ZEROES.
+           05  WS-LINES-PER-PAGE       PIC 9(2) VALUE 55.
+           05  WS-REJECT-COUNT         PIC 9(7) VALUE ZEROES.
+           05  WS-REJECT-TOTAL         PIC 9(7)V99 VALUE ZEROES.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(30)
+               VALUE "DISCOUNT EXCEPTION REPORT".
+           05  FILLER                  PIC X(10) VALUE "PAGE".
+           05  WS-H1-PAGE              PIC ZZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(10) VALUE "ORDER ID".
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE "PRICE".
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE "DISCOUNT".
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE "SHORTFALL".
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE "DISC LINE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ORDER-ID          PIC X(10).
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  WS-DL-PRICE             PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  WS-DL-DISCOUNT          PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  WS-DL-SHORTFALL         PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  WS-DL-FAIL-LINE         PIC Z9.
+
+       01  WS-TOTAL-LINE-1.
+           05  FILLER                  PIC X(23)
+               VALUE "TOTAL ORDERS REJECTED: ".
+           05  WS-TL-REJECT-COUNT      PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE-2.
+           05  FILLER                  PIC X(24)
+               VALUE "TOTAL DOLLARS REJECTED: ".
+           05  WS-TL-REJECT-TOTAL      PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL END-OF-ORDERS
+               PERFORM 2000-READ-ORDER
+               IF NOT END-OF-ORDERS
+                   IF WS-SKIPPING-ORDERS
+                       PERFORM 2600-CHECK-ORDER-SKIP-AHEAD
+                   ELSE
+                       PERFORM 3000-PROCESS-ORDER
+                       PERFORM 3500-CHECKPOINT-IF-DUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM UNTIL END-OF-BULK-ORDERS
+               PERFORM 2500-READ-BULK-ORDER
+               IF NOT END-OF-BULK-ORDERS
+                   IF WS-SKIPPING-BULK
+                       PERFORM 2700-CHECK-BULK-SKIP-AHEAD
+                   ELSE
+                       PERFORM 4000-PROCESS-BULK-ORDER
+                       PERFORM 3500-CHECKPOINT-IF-DUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 8000-WRITE-REPORT-TOTALS
+           PERFORM 8500-RECONCILE-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT ORDER-IN
+           OPEN INPUT BULK-ORDER-IN
+           PERFORM 1100-LOAD-CHECKPOINT
+           IF WS-RESTART-RUN
+               OPEN EXTEND ORDER-OUT
+               OPEN EXTEND EXCEPTION-REPORT
+               OPEN EXTEND AUDIT-TRAIL
+               OPEN EXTEND RECON-REPORT
+               OPEN EXTEND EXCEPTION-DATA
+               OPEN EXTEND BULK-ORDER-OUT
+               OPEN EXTEND CHECKPOINT-OUT
+               OPEN EXTEND ORDER-HOLD-OUT
+           ELSE
+               OPEN OUTPUT ORDER-OUT
+               OPEN OUTPUT EXCEPTION-REPORT
+               OPEN OUTPUT AUDIT-TRAIL
+               OPEN OUTPUT RECON-REPORT
+               OPEN OUTPUT EXCEPTION-DATA
+               OPEN OUTPUT BULK-ORDER-OUT
+               OPEN OUTPUT CHECKPOINT-OUT
+               OPEN OUTPUT ORDER-HOLD-OUT
+           END-IF.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-IN
+           IF CHECKPOINT-IN-FOUND
+      *  CHECKPOINT-IN is an appending sequential file with one
+      *  record written per checkpoint interval over the life of the
+      *  prior run - read every record through to EOF and keep only
+      *  the last one, since that is the most recent checkpoint.
+               PERFORM UNTIL WS-CHECKPOINT-EOF
+                   READ CHECKPOINT-IN
+                       AT END
+                           MOVE "Y" TO WS-CHECKPOINT-EOF-SWITCH
+                       NOT AT END
+                           MOVE "Y" TO WS-RESTART-RUN-SWITCH
+                           MOVE CKI-LAST-ORDER-ID TO WS-RESTART-ORDER-ID
+                           MOVE CKI-LAST-BULK-ORDER-ID
+                               TO WS-RESTART-BULK-ORDER-ID
+                           MOVE CKI-TOT-PRICE TO WS-TOT-PRICE
+                           MOVE CKI-TOT-DISCOUNT TO WS-TOT-DISCOUNT
+                           MOVE CKI-TOT-AMOUNT TO WS-TOT-AMOUNT
+                           MOVE CKI-TOT-REJECTED TO WS-TOT-REJECTED
+                           MOVE CKI-RECORD-COUNT TO WS-RECORD-COUNT
+                           MOVE CKI-REJECT-COUNT TO WS-REJECT-COUNT
+                           MOVE CKI-REJECT-TOTAL TO WS-REJECT-TOTAL
+                           MOVE CKI-NONNUM-COUNT TO WS-NONNUM-COUNT
+                   END-READ
+               END-PERFORM
+               IF WS-RESTART-RUN
+                   IF WS-RESTART-ORDER-ID NOT = SPACES
+                       MOVE "Y" TO WS-SKIP-SWITCH
+                   END-IF
+                   IF WS-RESTART-BULK-ORDER-ID NOT = SPACES
+                       MOVE "Y" TO WS-BULK-SKIP-SWITCH
+                   END-IF
+                   DISPLAY "Restarting from checkpoint after order "
+                       WS-RESTART-ORDER-ID
+               END-IF
+           END-IF
+           CLOSE CHECKPOINT-IN.
+
+       2000-READ-ORDER.
+           READ ORDER-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       2500-READ-BULK-ORDER.
+           READ BULK-ORDER-IN
+               AT END
+                   MOVE "Y" TO WS-BULK-EOF-SWITCH
+           END-READ.
+
+       2600-CHECK-ORDER-SKIP-AHEAD.
+           IF ORD-ORDER-ID = WS-RESTART-ORDER-ID
+               MOVE "N" TO WS-SKIP-SWITCH
+           END-IF.
+
+       2700-CHECK-BULK-SKIP-AHEAD.
+           IF BLK-ORDER-ID = WS-RESTART-BULK-ORDER-ID
+               MOVE "N" TO WS-BULK-SKIP-SWITCH
+           END-IF.
+
+       3000-PROCESS-ORDER.
+           MOVE ORD-ORDER-ID TO WS-LAST-ORDER-ID-SEEN
+           PERFORM 3010-VALIDATE-NUMERIC-INPUT
+           IF NOT WS-VALID-INPUT
+               PERFORM 3020-WRITE-NONNUMERIC-EXCEPTION
+           ELSE
+               MOVE ORD-PRICE TO WS-PRICE
+               MOVE WS-PRICE TO WS-RUNNING-BALANCE
+               MOVE 0 TO WS-ERROR-FLAG
+               MOVE 0 TO WS-FAIL-DISC-INDEX
+               MOVE ZEROES TO WS-DISCOUNT
+               ADD WS-PRICE TO WS-TOT-PRICE
+               PERFORM VARYING ORD-DISC-IDX FROM 1 BY 1
+                   UNTIL ORD-DISC-IDX > ORD-DISCOUNT-COUNT
+                      OR WS-ERROR-FLAG NOT = 0
+                   PERFORM 3100-APPLY-DISCOUNT-LINE
+               END-PERFORM
+               PERFORM 3150-FINALIZE-DISCOUNTS
+               PERFORM 3900-WRITE-PRICED-ORDER
+           END-IF.
+
+       3010-VALIDATE-NUMERIC-INPUT.
+           MOVE "Y" TO WS-VALID-INPUT-SWITCH
+           IF ORD-PRICE NOT NUMERIC
+               SET WS-INVALID-PRICE TO TRUE
+           ELSE
+      *  ORD-DISCOUNT-COUNT drives the OCCURS 1 TO 5 TIMES DEPENDING ON
+      *  loop bound below - validate it is both numeric and in the
+      *  table's declared range before it is ever used as a subscript
+      *  limit, same as any other upstream field.
+               IF ORD-DISCOUNT-COUNT NOT NUMERIC
+                   SET WS-INVALID-DISCOUNT TO TRUE
+               ELSE
+                   IF ORD-DISCOUNT-COUNT < 1 OR ORD-DISCOUNT-COUNT > 5
+                       SET WS-INVALID-DISCOUNT TO TRUE
+                   ELSE
+                       PERFORM VARYING ORD-DISC-IDX FROM 1 BY 1
+                           UNTIL ORD-DISC-IDX > ORD-DISCOUNT-COUNT
+                              OR NOT WS-VALID-INPUT
+                           IF ORD-DL-PCT(ORD-DISC-IDX)
+                               IF ORD-DL-PERCENT(ORD-DISC-IDX)
+                                       NOT NUMERIC
+                                   SET WS-INVALID-DISCOUNT TO TRUE
+                               END-IF
+                           ELSE
+                               IF ORD-DL-AMOUNT(ORD-DISC-IDX)
+                                       NOT NUMERIC
+                                   SET WS-INVALID-DISCOUNT TO TRUE
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-IF
+           END-IF.
+
+       3020-WRITE-NONNUMERIC-EXCEPTION.
+           DISPLAY "Error: Non-numeric price/discount on order "
+               ORD-ORDER-ID
+           ADD 1 TO WS-NONNUM-COUNT
+           MOVE WS-RUN-DATE  TO EXC-RUN-DATE
+           MOVE WS-BATCH-ID  TO EXC-BATCH-ID
+           MOVE ORD-ORDER-ID TO EXC-ORDER-ID
+           IF WS-INVALID-PRICE
+               SET EXC-REASON-NONNUM-PRICE TO TRUE
+           ELSE
+               SET EXC-REASON-NONNUM-DISCOUNT TO TRUE
+           END-IF
+           MOVE ZEROES TO EXC-PRICE
+           MOVE ZEROES TO EXC-DISCOUNT
+           MOVE ZEROES TO EXC-AMOUNT
+           WRITE EXCEPTION-DATA-RECORD.
+
+       3100-APPLY-DISCOUNT-LINE.
+           MOVE "N" TO WS-PCT-OVERFLOW-SWITCH
+           IF ORD-DL-PCT(ORD-DISC-IDX)
+               COMPUTE WS-LINE-DISCOUNT ROUNDED =
+                   WS-RUNNING-BALANCE *
+                       (ORD-DL-PERCENT(ORD-DISC-IDX) / 100)
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-PCT-OVERFLOW-SWITCH
+                       MOVE ZEROES TO WS-LINE-DISCOUNT
+               END-COMPUTE
+           ELSE
+               MOVE ORD-DL-AMOUNT(ORD-DISC-IDX) TO WS-LINE-DISCOUNT
+           END-IF
+
+           IF WS-PCT-OVERFLOWED OR WS-LINE-DISCOUNT > WS-RUNNING-BALANCE
+                   THEN
+               MOVE ORD-DISC-IDX TO WS-FAIL-DISC-INDEX
+               IF WS-PCT-OVERFLOWED
+                   MOVE 2 TO WS-ERROR-FLAG
+                   DISPLAY "Error: Discount percent overflowed "
+                       "the amount field."
+                   MOVE WS-RUNNING-BALANCE TO WS-SHORTFALL
+               ELSE
+                   MOVE 1 TO WS-ERROR-FLAG
+                   DISPLAY "Error: Discount exceeds price."
+                   SUBTRACT WS-RUNNING-BALANCE FROM WS-LINE-DISCOUNT
+                       GIVING WS-SHORTFALL
+               END-IF
+      *  Only the remaining balance is added here, not the raw
+      *  over-limit line amount - the order is already rejected, and
+      *  WS-LINE-DISCOUNT can be far larger than WS-DISCOUNT's
+      *  PIC 9(5)V99 can hold.  Prior successful lines plus this
+      *  clamp can never exceed the original WS-PRICE.
+               ADD WS-RUNNING-BALANCE TO WS-DISCOUNT
+           ELSE
+               SUBTRACT WS-LINE-DISCOUNT FROM WS-RUNNING-BALANCE
+               ADD WS-LINE-DISCOUNT TO WS-DISCOUNT
+           END-IF.
+
+       3150-FINALIZE-DISCOUNTS.
+           IF WS-ERROR-FLAG NOT = 0
+               MOVE ZEROES TO WS-AMOUNT
+               ADD WS-PRICE TO WS-TOT-REJECTED
+               PERFORM 3200-WRITE-EXCEPTION
+               PERFORM 3300-WRITE-AUDIT-RECORD
+               PERFORM 3400-WRITE-EXCEPTION-DATA
+      *  Overflow rejects are a data-quality issue (a discount percent
+      *  too large for the amount field to hold), not a pricing-hold
+      *  candidate - only the discount-exceeds-price rule auto-holds,
+      *  same as the bulk order path.
+               IF WS-ERROR-FLAG = 1
+                   PERFORM 3450-WRITE-ORDER-HOLD
+               END-IF
+           ELSE
+               MOVE WS-RUNNING-BALANCE TO WS-AMOUNT
+               ADD WS-DISCOUNT TO WS-TOT-DISCOUNT
+               ADD WS-AMOUNT TO WS-TOT-AMOUNT
+           END-IF.
+
+       3200-WRITE-EXCEPTION.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 3210-WRITE-PAGE-HEADERS
+           END-IF
+           MOVE ORD-ORDER-ID      TO WS-DL-ORDER-ID
+           MOVE WS-PRICE          TO WS-DL-PRICE
+           MOVE WS-DISCOUNT       TO WS-DL-DISCOUNT
+           MOVE WS-SHORTFALL      TO WS-DL-SHORTFALL
+           MOVE WS-FAIL-DISC-INDEX TO WS-DL-FAIL-LINE
+           WRITE EXCEPTION-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-REJECT-COUNT
+           ADD WS-PRICE TO WS-REJECT-TOTAL.
+
+       3210-WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-H1-PAGE
+           IF WS-PAGE-COUNT > 1
+               WRITE EXCEPTION-LINE FROM SPACES
+           END-IF
+           WRITE EXCEPTION-LINE FROM WS-HEADING-1
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           WRITE EXCEPTION-LINE FROM WS-HEADING-2
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           MOVE 4 TO WS-LINE-COUNT.
+
+       3300-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE   TO AUD-RUN-DATE
+           MOVE WS-BATCH-ID   TO AUD-BATCH-ID
+           MOVE ORD-ORDER-ID  TO AUD-ORDER-ID
+           MOVE WS-PRICE      TO AUD-PRICE
+           MOVE WS-DISCOUNT   TO AUD-DISCOUNT
+           MOVE WS-AMOUNT     TO AUD-AMOUNT
+           WRITE AUDIT-TRAIL-RECORD.
+
+       3500-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 3600-WRITE-CHECKPOINT
+               MOVE ZEROES TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+
+       3600-WRITE-CHECKPOINT.
+           MOVE WS-LAST-ORDER-ID-SEEN      TO CKP-LAST-ORDER-ID
+           MOVE WS-LAST-BULK-ORDER-ID-SEEN TO CKP-LAST-BULK-ORDER-ID
+           MOVE WS-TOT-PRICE                TO CKP-TOT-PRICE
+           MOVE WS-TOT-DISCOUNT              TO CKP-TOT-DISCOUNT
+           MOVE WS-TOT-AMOUNT                TO CKP-TOT-AMOUNT
+           MOVE WS-TOT-REJECTED              TO CKP-TOT-REJECTED
+           MOVE WS-RECORD-COUNT              TO CKP-RECORD-COUNT
+           MOVE WS-REJECT-COUNT              TO CKP-REJECT-COUNT
+           MOVE WS-REJECT-TOTAL              TO CKP-REJECT-TOTAL
+           MOVE WS-NONNUM-COUNT              TO CKP-NONNUM-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       3400-WRITE-EXCEPTION-DATA.
+           MOVE WS-RUN-DATE        TO EXC-RUN-DATE
+           MOVE WS-BATCH-ID        TO EXC-BATCH-ID
+           MOVE ORD-ORDER-ID       TO EXC-ORDER-ID
+           IF WS-ERROR-FLAG = 2
+               SET EXC-REASON-OVERFLOW TO TRUE
+           ELSE
+               SET EXC-REASON-DISC-EXCEEDS TO TRUE
+           END-IF
+           MOVE WS-PRICE           TO EXC-PRICE
+           MOVE WS-DISCOUNT        TO EXC-DISCOUNT
+           MOVE WS-AMOUNT          TO EXC-AMOUNT
+           WRITE EXCEPTION-DATA-RECORD.
+
+       3450-WRITE-ORDER-HOLD.
+           MOVE WS-RUN-DATE    TO HLD-RUN-DATE
+           MOVE WS-BATCH-ID    TO HLD-BATCH-ID
+           MOVE ORD-ORDER-ID   TO HLD-ORDER-ID
+           MOVE "PRICING HOLD" TO HLD-HOLD-REASON
+           MOVE WS-PRICE       TO HLD-PRICE
+           MOVE WS-DISCOUNT    TO HLD-DISCOUNT
+           WRITE HOLD-REQUEST-RECORD.
+
+       3900-WRITE-PRICED-ORDER.
+           MOVE ORD-ORDER-ID  TO PRO-ORDER-ID
+           MOVE WS-PRICE      TO PRO-PRICE
+           MOVE WS-DISCOUNT   TO PRO-DISCOUNT
+           MOVE WS-AMOUNT     TO PRO-AMOUNT
+           MOVE WS-ERROR-FLAG TO PRO-ERROR-FLAG
+           WRITE PRICED-ORDER-RECORD.
+
+      *--------------------------------------------------------------*
+      *  Bulk/wholesale order path - PIC 9(7)V99 amount, its own
+      *  overflow check ahead of the SUBTRACT.
+      *--------------------------------------------------------------*
+       4000-PROCESS-BULK-ORDER.
+           MOVE BLK-ORDER-ID TO WS-LAST-BULK-ORDER-ID-SEEN
+           PERFORM 4010-VALIDATE-BULK-NUMERIC-INPUT
+           IF NOT WS-VALID-INPUT
+               PERFORM 4020-WRITE-BULK-NONNUMERIC-EXCEPTION
+           ELSE
+               MOVE BLK-PRICE TO WS-BULK-PRICE
+               MOVE 0 TO WS-BULK-ERROR-FLAG
+               ADD WS-BULK-PRICE TO WS-TOT-PRICE
+               PERFORM 4050-DETERMINE-BULK-DISCOUNT
+               IF WS-PCT-OVERFLOWED
+                   MOVE 2 TO WS-BULK-ERROR-FLAG
+                   DISPLAY "Error: Bulk discount percent overflowed "
+                       "the amount field."
+                   MOVE ZEROES TO WS-BULK-AMOUNT
+                   ADD WS-BULK-PRICE TO WS-TOT-REJECTED
+                   PERFORM 4300-WRITE-BULK-EXCEPTION-DATA
+                   PERFORM 4250-WRITE-BULK-AUDIT-RECORD
+               ELSE
+                   PERFORM 4100-CHECK-BULK-DISCOUNT
+               END-IF
+               PERFORM 4900-WRITE-PRICED-BULK-ORDER
+           END-IF.
+
+       4010-VALIDATE-BULK-NUMERIC-INPUT.
+           MOVE "Y" TO WS-VALID-INPUT-SWITCH
+           IF BLK-PRICE NOT NUMERIC
+               SET WS-INVALID-PRICE TO TRUE
+           ELSE
+               IF BLK-DISCOUNT-PCT
+                   IF BLK-DISCOUNT-PERCENT NOT NUMERIC
+                       SET WS-INVALID-DISCOUNT TO TRUE
+                   END-IF
+               ELSE
+                   IF BLK-DISCOUNT NOT NUMERIC
+                       SET WS-INVALID-DISCOUNT TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       4020-WRITE-BULK-NONNUMERIC-EXCEPTION.
+           DISPLAY "Error: Non-numeric price/discount on bulk order "
+               BLK-ORDER-ID
+           ADD 1 TO WS-NONNUM-COUNT
+           MOVE WS-RUN-DATE  TO EXC-RUN-DATE
+           MOVE WS-BATCH-ID  TO EXC-BATCH-ID
+           MOVE BLK-ORDER-ID TO EXC-ORDER-ID
+           IF WS-INVALID-PRICE
+               SET EXC-REASON-NONNUM-PRICE TO TRUE
+           ELSE
+               SET EXC-REASON-NONNUM-DISCOUNT TO TRUE
+           END-IF
+           MOVE ZEROES TO EXC-PRICE
+           MOVE ZEROES TO EXC-DISCOUNT
+           MOVE ZEROES TO EXC-AMOUNT
+           WRITE EXCEPTION-DATA-RECORD.
+
+       4050-DETERMINE-BULK-DISCOUNT.
+           MOVE "N" TO WS-PCT-OVERFLOW-SWITCH
+           IF BLK-DISCOUNT-PCT
+               COMPUTE WS-BULK-DISCOUNT ROUNDED =
+                   WS-BULK-PRICE * (BLK-DISCOUNT-PERCENT / 100)
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-PCT-OVERFLOW-SWITCH
+                       MOVE ZEROES TO WS-BULK-DISCOUNT
+               END-COMPUTE
+           ELSE
+               MOVE BLK-DISCOUNT TO WS-BULK-DISCOUNT
+           END-IF.
+
+       4100-CHECK-BULK-DISCOUNT.
+           IF WS-BULK-DISCOUNT > WS-BULK-PRICE THEN
+               MOVE 1 TO WS-BULK-ERROR-FLAG
+               DISPLAY "Error: Discount exceeds price."
+               MOVE ZEROES TO WS-BULK-AMOUNT
+               ADD WS-BULK-PRICE TO WS-TOT-REJECTED
+               PERFORM 4300-WRITE-BULK-EXCEPTION-DATA
+               PERFORM 4250-WRITE-BULK-AUDIT-RECORD
+               PERFORM 4350-WRITE-BULK-ORDER-HOLD
+           ELSE
+               SUBTRACT WS-BULK-DISCOUNT FROM WS-BULK-PRICE
+                   GIVING WS-BULK-AMOUNT
+               ADD WS-BULK-DISCOUNT TO WS-TOT-DISCOUNT
+               ADD WS-BULK-AMOUNT TO WS-TOT-AMOUNT
+           END-IF.
+
+       4250-WRITE-BULK-AUDIT-RECORD.
+           MOVE WS-RUN-DATE      TO AUD-RUN-DATE
+           MOVE WS-BATCH-ID      TO AUD-BATCH-ID
+           MOVE BLK-ORDER-ID     TO AUD-ORDER-ID
+           MOVE WS-BULK-PRICE    TO AUD-PRICE
+           MOVE WS-BULK-DISCOUNT TO AUD-DISCOUNT
+           MOVE WS-BULK-AMOUNT   TO AUD-AMOUNT
+           WRITE AUDIT-TRAIL-RECORD.
+
+       4300-WRITE-BULK-EXCEPTION-DATA.
+           MOVE WS-RUN-DATE  TO EXC-RUN-DATE
+           MOVE WS-BATCH-ID  TO EXC-BATCH-ID
+           MOVE BLK-ORDER-ID TO EXC-ORDER-ID
+           IF WS-BULK-ERROR-FLAG = 2
+               SET EXC-REASON-OVERFLOW TO TRUE
+           ELSE
+               SET EXC-REASON-DISC-EXCEEDS TO TRUE
+           END-IF
+           MOVE WS-BULK-PRICE    TO EXC-PRICE
+           MOVE WS-BULK-DISCOUNT TO EXC-DISCOUNT
+           MOVE WS-BULK-AMOUNT   TO EXC-AMOUNT
+           WRITE EXCEPTION-DATA-RECORD.
+
+       4350-WRITE-BULK-ORDER-HOLD.
+           MOVE WS-RUN-DATE     TO HLD-RUN-DATE
+           MOVE WS-BATCH-ID     TO HLD-BATCH-ID
+           MOVE BLK-ORDER-ID    TO HLD-ORDER-ID
+           MOVE "PRICING HOLD"  TO HLD-HOLD-REASON
+           MOVE WS-BULK-PRICE   TO HLD-PRICE
+           MOVE WS-BULK-DISCOUNT TO HLD-DISCOUNT
+           WRITE HOLD-REQUEST-RECORD.
+
+       4900-WRITE-PRICED-BULK-ORDER.
+           MOVE BLK-ORDER-ID       TO PBK-ORDER-ID
+           MOVE WS-BULK-PRICE      TO PBK-PRICE
+           MOVE WS-BULK-DISCOUNT   TO PBK-DISCOUNT
+           MOVE WS-BULK-AMOUNT     TO PBK-AMOUNT
+           MOVE WS-BULK-ERROR-FLAG TO PBK-ERROR-FLAG
+           WRITE PRICED-BULK-RECORD.
+
+       8000-WRITE-REPORT-TOTALS.
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           MOVE WS-REJECT-COUNT TO WS-TL-REJECT-COUNT
+           WRITE EXCEPTION-LINE FROM WS-TOTAL-LINE-1
+           MOVE WS-REJECT-TOTAL TO WS-TL-REJECT-TOTAL
+           WRITE EXCEPTION-LINE FROM WS-TOTAL-LINE-2.
+
+       8500-RECONCILE-TOTALS.
+           COMPUTE WS-RECON-CHECK =
+               WS-TOT-PRICE - WS-TOT-DISCOUNT - WS-TOT-REJECTED
+           IF WS-RECON-CHECK = WS-TOT-AMOUNT
+               MOVE "PASS" TO WS-RECON-STATUS
+           ELSE
+               MOVE "FAIL" TO WS-RECON-STATUS
+           END-IF
+
+           MOVE SPACES TO RECON-LINE
+           STRING "DISCOUNT BATCH RECONCILIATION - STATUS: "
+               WS-RECON-STATUS DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE "TOTAL PRICE READ" TO WS-RL-LABEL
+           MOVE WS-TOT-PRICE TO WS-RL-AMOUNT
+           WRITE RECON-LINE FROM WS-RECON-DETAIL-LINE
+
+           MOVE "TOTAL DISCOUNT APPLIED" TO WS-RL-LABEL
+           MOVE WS-TOT-DISCOUNT TO WS-RL-AMOUNT
+           WRITE RECON-LINE FROM WS-RECON-DETAIL-LINE
+
+           MOVE "TOTAL REJECTED" TO WS-RL-LABEL
+           MOVE WS-TOT-REJECTED TO WS-RL-AMOUNT
+           WRITE RECON-LINE FROM WS-RECON-DETAIL-LINE
+
+           MOVE "TOTAL AMOUNT PRODUCED" TO WS-RL-LABEL
+           MOVE WS-TOT-AMOUNT TO WS-RL-AMOUNT
+           WRITE RECON-LINE FROM WS-RECON-DETAIL-LINE
+
+           MOVE "COMPUTED(PRICE-DISC-REJ)" TO WS-RL-LABEL
+           MOVE WS-RECON-CHECK TO WS-RL-AMOUNT
+           WRITE RECON-LINE FROM WS-RECON-DETAIL-LINE
+
+           MOVE "NON-NUMERIC REJECTS" TO WS-RCL-LABEL
+           MOVE WS-NONNUM-COUNT TO WS-RCL-COUNT
+           WRITE RECON-LINE FROM WS-RECON-COUNT-LINE
+
+           DISPLAY "Reconciliation status: " WS-RECON-STATUS
+
+           IF WS-RECON-STATUS = "FAIL"
+               DISPLAY "RECONCILIATION FAILED - JOB NOT POSTED"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE ORDER-IN
+           CLOSE ORDER-OUT
+           CLOSE EXCEPTION-REPORT
+           CLOSE AUDIT-TRAIL
+           CLOSE RECON-REPORT
+           CLOSE EXCEPTION-DATA
+           CLOSE BULK-ORDER-IN
+           CLOSE BULK-ORDER-OUT
+           CLOSE CHECKPOINT-OUT
+           CLOSE ORDER-HOLD-OUT.
